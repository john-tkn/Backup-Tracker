@@ -13,9 +13,17 @@
            SELECT DB-DAT ASSIGN TO 'DB.dat'
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FD-ASSET-NUM.
+           RECORD KEY IS FD-ASSET-NUM
+           FILE STATUS IS WS-FILE-STATUS.
 
-      *    SELECT print-file ASSIGN TO 'reports.txt'.
+           SELECT PRINT-FILE ASSIGN TO 'REPORTS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-FILE ASSIGN TO 'XREFSORT.TMP'.
+
+           SELECT JOURNAL-FILE ASSIGN TO 'JOURNAL.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-JOURNAL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,11 +38,56 @@
            02 FD-MEDIUM-SERIAL PIC X(50).
            02 FD-LOCATION PIC X(20).
            02 FD-BACKUP-CONTENTS PIC X(200).
-           
-      *FD print-file REPORT IS TXT-REPORT.
-       
+           02 FD-RESTORE-TEST-DATE PIC 9(8).
+           02 FD-RESTORE-TEST-RESULT PIC X(01).
+               88 FD-RESTORE-TEST-PASSED VALUE IS 'P'.
+               88 FD-RESTORE-TEST-FAILED VALUE IS 'F'.
+               88 FD-RESTORE-NEVER-TESTED VALUE IS 'N'.
+
+       FD PRINT-FILE.
+       01 PRINT-LINE PIC X(132).
+
+       SD SORT-FILE.
+       01 SORT-RECORD.
+           02 SR-LOCATION PIC X(20).
+           02 SR-MEDIUM PIC X(10).
+           02 SR-ASSET-NUM PIC 9(6).
+
+       FD JOURNAL-FILE.
+       01 JR-JOURNAL-RECORD.
+           02 JR-ASSET-NUM PIC 9(6).
+           02 JR-TS-DATE PIC 9(8).
+           02 JR-TS-TIME PIC 9(8).
+           02 JR-OPERATION PIC X(01).
+           02 JR-BEFORE-IMAGE.
+               03 JR-BEFORE-DATE-CREATED PIC 9(8).
+               03 JR-BEFORE-DATE-FROM PIC 9(8).
+               03 JR-BEFORE-DATE-TO PIC 9(8).
+               03 JR-BEFORE-MEDIUM PIC X(10).
+               03 JR-BEFORE-MEDIUM-SERIAL PIC X(50).
+               03 JR-BEFORE-LOCATION PIC X(20).
+               03 JR-BEFORE-CONTENTS PIC X(200).
+               03 JR-BEFORE-RESTORE-TEST-DATE PIC 9(8).
+               03 JR-BEFORE-RESTORE-TEST-RESULT PIC X(01).
+           02 JR-AFTER-IMAGE.
+               03 JR-AFTER-DATE-CREATED PIC 9(8).
+               03 JR-AFTER-DATE-FROM PIC 9(8).
+               03 JR-AFTER-DATE-TO PIC 9(8).
+               03 JR-AFTER-MEDIUM PIC X(10).
+               03 JR-AFTER-MEDIUM-SERIAL PIC X(50).
+               03 JR-AFTER-LOCATION PIC X(20).
+               03 JR-AFTER-CONTENTS PIC X(200).
+               03 JR-AFTER-RESTORE-TEST-DATE PIC 9(8).
+               03 JR-AFTER-RESTORE-TEST-RESULT PIC X(01).
+
        WORKING-STORAGE SECTION.
        01 WS-MENU-SEL PIC 9.
+       01 WS-REPORT-SEL PIC 9.
+       01 WS-FIND-SEL PIC 9.
+
+       01 WS-FOUND-SW PIC X(01) VALUE IS 'N'.
+           88 RECORD-FOUND VALUE IS 'Y'.
+           88 RECORD-NOT-FOUND VALUE IS 'N'.
        01 WS-BACKUP-STRUCT.
            02 WS-ASSET-NUM PIC 9(6).
            02 WS-DATE-CREATED PIC 9(8).
@@ -44,10 +97,129 @@
            02 WS-MEDIUM-SERIAL PIC X(50).
            02 WS-LOCATION PIC X(20).
            02 WS-BACKUP-CONTENTS PIC X(200).
+           02 WS-RESTORE-TEST-DATE PIC 9(8).
+           02 WS-RESTORE-TEST-RESULT PIC X(01).
+               88 WS-RESTORE-TEST-PASSED VALUE IS 'P'.
+               88 WS-RESTORE-TEST-FAILED VALUE IS 'F'.
+               88 WS-RESTORE-NEVER-TESTED VALUE IS 'N'.
+
+       01 WS-NEXT-ASSET-NUM PIC 9(6).
+       01 WS-MAX-ASSET-NUM PIC 9(6).
+
+       01 WS-BEFORE-STRUCT.
+           02 WS-BEFORE-DATE-CREATED PIC 9(8).
+           02 WS-BEFORE-DATE-FROM PIC 9(8).
+           02 WS-BEFORE-DATE-TO PIC 9(8).
+           02 WS-BEFORE-MEDIUM PIC X(10).
+           02 WS-BEFORE-MEDIUM-SERIAL PIC X(50).
+           02 WS-BEFORE-LOCATION PIC X(20).
+           02 WS-BEFORE-CONTENTS PIC X(200).
+           02 WS-BEFORE-RESTORE-TEST-DATE PIC 9(8).
+           02 WS-BEFORE-RESTORE-TEST-RESULT PIC X(01).
+
+       01 WS-AFTER-STRUCT.
+           02 WS-AFTER-DATE-CREATED PIC 9(8).
+           02 WS-AFTER-DATE-FROM PIC 9(8).
+           02 WS-AFTER-DATE-TO PIC 9(8).
+           02 WS-AFTER-MEDIUM PIC X(10).
+           02 WS-AFTER-MEDIUM-SERIAL PIC X(50).
+           02 WS-AFTER-LOCATION PIC X(20).
+           02 WS-AFTER-CONTENTS PIC X(200).
+           02 WS-AFTER-RESTORE-TEST-DATE PIC 9(8).
+           02 WS-AFTER-RESTORE-TEST-RESULT PIC X(01).
+
+       01 WS-JOURNAL-OP PIC X(01).
+       01 WS-JOURNAL-STATUS PIC X(02).
+           88 JOURNAL-FILE-MISSING VALUE IS '35'.
+
+       01 WS-ENTRY-VALID-SW PIC X(01) VALUE 'Y'.
+           88 ENTRY-IS-VALID VALUE 'Y'.
+           88 ENTRY-NOT-VALID VALUE 'N'.
+
+       01 WS-AT-END-SW PIC X(01) VALUE 'N'.
+           88 AT-END VALUE 'Y'.
+           88 NOT-AT-END VALUE 'N'.
+
+       01 WS-FILE-STATUS PIC X(02).
+           88 FILE-STATUS-OK VALUE '00'.
+           88 FILE-STATUS-FILE-MISSING VALUE '35'.
+
+       01 WS-MAINT-ACTION PIC X(01).
+
+       01 WS-INVENTORY-LINE.
+           02 IL-ASSET-NUM PIC 9(6).
+           02 FILLER PIC X(02).
+           02 IL-MEDIUM PIC X(10).
+           02 FILLER PIC X(02).
+           02 IL-LOCATION PIC X(20).
+           02 FILLER PIC X(02).
+           02 IL-DATE-FROM PIC 9(8).
+           02 FILLER PIC X(02).
+           02 IL-DATE-TO PIC 9(8).
+           02 FILLER PIC X(02).
+           02 IL-CONTENTS PIC X(40).
+
+       01 WS-OVERDUE-LINE.
+           02 OL-ASSET-NUM PIC 9(6).
+           02 FILLER PIC X(02).
+           02 OL-MEDIUM PIC X(10).
+           02 FILLER PIC X(02).
+           02 OL-LOCATION PIC X(20).
+           02 FILLER PIC X(02).
+           02 OL-DATE-TO PIC 9(8).
+           02 FILLER PIC X(02).
+           02 OL-DAYS-OVERDUE PIC ZZZ9.
+           02 FILLER PIC X(02) VALUE IS "  ".
+           02 OL-LABEL PIC X(14) VALUE IS "DAYS PAST DUE".
+
+       01 WS-RESTORE-TEST-LINE.
+           02 RL-ASSET-NUM PIC 9(6).
+           02 FILLER PIC X(02).
+           02 RL-MEDIUM PIC X(10).
+           02 FILLER PIC X(02).
+           02 RL-LOCATION PIC X(20).
+           02 FILLER PIC X(02).
+           02 RL-TEST-DATE PIC 9(8).
+           02 FILLER PIC X(02).
+           02 RL-STATUS PIC X(14).
+
+       01 WS-DATE-WORK.
+           02 WS-DATE-CHECK-VALUE PIC 9(8).
+           02 WS-DATE-CHECK-REDEF REDEFINES WS-DATE-CHECK-VALUE.
+               03 WS-DATE-CHECK-CCYY PIC 9(4).
+               03 WS-DATE-CHECK-MM PIC 9(2).
+               03 WS-DATE-CHECK-DD PIC 9(2).
+           02 WS-DAYS-IN-MONTH PIC 9(2).
+           02 WS-DATE-VALID-SW PIC X(01) VALUE IS 'Y'.
+               88 DATE-IS-VALID VALUE IS 'Y'.
+               88 DATE-NOT-VALID VALUE IS 'N'.
+           02 WS-LEAP-QUOT PIC 9(4).
+           02 WS-LEAP-REM-4 PIC 9(4).
+           02 WS-LEAP-REM-100 PIC 9(4).
+           02 WS-LEAP-REM-400 PIC 9(4).
+
+       01 WS-OVERDUE-DAYS PIC 9(4).
+       01 WS-OFFSITE-VAULT-LOC PIC X(20) VALUE IS 'OFFSITE VAULT'.
+       01 WS-XREF-FIRST-SW PIC X(01) VALUE IS 'Y'.
+           88 XREF-FIRST-RECORD VALUE IS 'Y'.
+           88 XREF-NOT-FIRST-RECORD VALUE IS 'N'.
+       01 WS-PREV-LOCATION PIC X(20).
+       01 WS-PREV-MEDIUM PIC X(10).
+       01 WS-MEDIUM-COUNT PIC 9(5) COMP.
+       01 WS-LOCATION-COUNT PIC 9(5) COMP.
+       01 WS-GRAND-COUNT PIC 9(5) COMP.
+       01 WS-COUNT-EDIT PIC ZZZZ9.
+       01 WS-REPORT-TEXT-LINE PIC X(132).
+
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-TODAY-JULIAN PIC 9(7) COMP.
+       01 WS-RECORD-JULIAN PIC 9(7) COMP.
+       01 WS-DAYS-OVERDUE PIC S9(7) COMP.
 
        01 key-status PIC 9(4).
-       01 WS-TERM-MSG PIC X(80).    
+       01 WS-TERM-MSG PIC X(80).
        01 WS-TERM-INST PIC X(80).
+       01 WS-CONTINUE-KEY PIC X(01).
        SCREEN SECTION.
        01 CLEAR-SCREEN.
            05 BLANK SCREEN.
@@ -57,16 +229,839 @@
            05 LINE 7 COL 20 VALUE IS "2 - FILE MAINTNENCE".
            05 LINE 8 COL 20 VALUE IS "3 - REPORTS".
            05 LINE 9 COL 20 VALUE IS "4 - OPTIONS".
-           05 LINE 11 COL 20 VALUE IS "9 - LOGOFF".
-           05 LINE 13 COL 20 VALUE IS "SELECTION:".
+           05 LINE 10 COL 20 VALUE IS "5 - FIND / LOOKUP BACKUP".
+           05 LINE 11 COL 20 VALUE IS "6 - LOG RESTORE TEST".
+           05 LINE 12 COL 20 VALUE IS "9 - LOGOFF".
+           05 LINE 14 COL 20 VALUE IS "SELECTION:".
            05 SELECTION UNDERLINE PIC 9 USING WS-MENU-SEL.
        01 TERM-MSG.
            05 LINE 24 COL 1 PIC X(80) USING WS-TERM-MSG.
        01 TERM-INSTUCT.
            05 LINE 23 COL 1 PIC X(80) USING WS-TERM-INST.
+       01 PAUSE-SCREEN.
+           05 LINE 23 COL 1 VALUE IS "PRESS ENTER TO CONTINUE".
+           05 PIC X(01) USING WS-CONTINUE-KEY.
+       01 ADD-BACKUP-SCREEN.
+           05 LINE 1 COL 30 VALUE IS "ADD BACKUP".
+           05 LINE 3 COL 5 VALUE IS "ASSET NUMBER:".
+           05 LINE 3 COL 30 PIC 9(6) FROM WS-ASSET-NUM.
+           05 LINE 4 COL 5 VALUE IS "DATE CREATED (CCYYMMDD):".
+           05 LINE 4 COL 30 PIC 9(8) USING WS-DATE-CREATED.
+           05 LINE 5 COL 5 VALUE IS "DATE FROM (CCYYMMDD):".
+           05 LINE 5 COL 30 PIC 9(8) USING WS-DATE-FROM.
+           05 LINE 6 COL 5 VALUE IS "DATE TO (CCYYMMDD):".
+           05 LINE 6 COL 30 PIC 9(8) USING WS-DATE-TO.
+           05 LINE 7 COL 5 VALUE IS "MEDIUM:".
+           05 LINE 7 COL 30 PIC X(10) USING WS-MEDIUM.
+           05 LINE 8 COL 5 VALUE IS "MEDIUM SERIAL:".
+           05 LINE 8 COL 30 PIC X(50) USING WS-MEDIUM-SERIAL.
+           05 LINE 9 COL 5 VALUE IS "LOCATION:".
+           05 LINE 9 COL 30 PIC X(20) USING WS-LOCATION.
+           05 LINE 10 COL 5 VALUE IS "CONTENTS:".
+           05 LINE 10 COL 30 PIC X(40) USING WS-BACKUP-CONTENTS.
+       01 FILE-MAINT-LOOKUP-SCREEN.
+           05 LINE 1 COL 30 VALUE IS "FILE MAINTENANCE".
+           05 LINE 3 COL 5 VALUE IS "ASSET NUMBER TO LOOK UP:".
+           05 LINE 3 COL 30 PIC 9(6) USING WS-ASSET-NUM.
+       01 FILE-MAINT-EDIT-SCREEN.
+           05 LINE 1 COL 30 VALUE IS "FILE MAINTENANCE".
+           05 LINE 3 COL 5 VALUE IS "ASSET NUMBER:".
+           05 LINE 3 COL 30 PIC 9(6) FROM WS-ASSET-NUM.
+           05 LINE 4 COL 5 VALUE IS "DATE CREATED (CCYYMMDD):".
+           05 LINE 4 COL 30 PIC 9(8) USING WS-DATE-CREATED.
+           05 LINE 5 COL 5 VALUE IS "DATE FROM (CCYYMMDD):".
+           05 LINE 5 COL 30 PIC 9(8) USING WS-DATE-FROM.
+           05 LINE 6 COL 5 VALUE IS "DATE TO (CCYYMMDD):".
+           05 LINE 6 COL 30 PIC 9(8) USING WS-DATE-TO.
+           05 LINE 7 COL 5 VALUE IS "MEDIUM:".
+           05 LINE 7 COL 30 PIC X(10) USING WS-MEDIUM.
+           05 LINE 8 COL 5 VALUE IS "MEDIUM SERIAL:".
+           05 LINE 8 COL 30 PIC X(50) USING WS-MEDIUM-SERIAL.
+           05 LINE 9 COL 5 VALUE IS "LOCATION:".
+           05 LINE 9 COL 30 PIC X(20) USING WS-LOCATION.
+           05 LINE 10 COL 5 VALUE IS "CONTENTS:".
+           05 LINE 10 COL 30 PIC X(40) USING WS-BACKUP-CONTENTS.
+           05 LINE 12 COL 5 VALUE IS "U=UPDATE  D=DELETE  C=CANCEL:".
+           05 LINE 12 COL 36 PIC X(01) USING WS-MAINT-ACTION.
+       01 FIND-MENU-SCREEN.
+           05 LINE 1 COL 27 VALUE IS "FIND / LOOKUP BACKUP".
+           05 LINE 4 COL 20 VALUE IS "1 - FIND BY ASSET NUMBER".
+           05 LINE 5 COL 20 VALUE IS "2 - FIND BY MEDIUM SERIAL".
+           05 LINE 7 COL 20 VALUE IS "SELECTION:".
+           05 LINE 7 COL 31 PIC 9 USING WS-FIND-SEL.
+       01 FIND-BY-ASSET-SCREEN.
+           05 LINE 1 COL 27 VALUE IS "FIND / LOOKUP BACKUP".
+           05 LINE 3 COL 5 VALUE IS "ASSET NUMBER TO LOOK UP:".
+           05 LINE 3 COL 30 PIC 9(6) USING WS-ASSET-NUM.
+       01 SERIAL-LOOKUP-SCREEN.
+           05 LINE 1 COL 27 VALUE IS "FIND BY MEDIUM SERIAL".
+           05 LINE 3 COL 5 VALUE IS "MEDIUM SERIAL:".
+           05 LINE 3 COL 30 PIC X(50) USING WS-MEDIUM-SERIAL.
+       01 FIND-RESULT-SCREEN.
+           05 LINE 1 COL 30 VALUE IS "BACKUP RECORD".
+           05 LINE 3 COL 5 VALUE IS "ASSET NUMBER:".
+           05 LINE 3 COL 30 PIC 9(6) FROM WS-ASSET-NUM.
+           05 LINE 4 COL 5 VALUE IS "DATE CREATED:".
+           05 LINE 4 COL 30 PIC 9(8) FROM WS-DATE-CREATED.
+           05 LINE 5 COL 5 VALUE IS "DATE FROM:".
+           05 LINE 5 COL 30 PIC 9(8) FROM WS-DATE-FROM.
+           05 LINE 6 COL 5 VALUE IS "DATE TO:".
+           05 LINE 6 COL 30 PIC 9(8) FROM WS-DATE-TO.
+           05 LINE 7 COL 5 VALUE IS "MEDIUM:".
+           05 LINE 7 COL 30 PIC X(10) FROM WS-MEDIUM.
+           05 LINE 8 COL 5 VALUE IS "MEDIUM SERIAL:".
+           05 LINE 8 COL 30 PIC X(50) FROM WS-MEDIUM-SERIAL.
+           05 LINE 9 COL 5 VALUE IS "LOCATION:".
+           05 LINE 9 COL 30 PIC X(20) FROM WS-LOCATION.
+           05 LINE 10 COL 5 VALUE IS "CONTENTS:".
+           05 LINE 10 COL 30 PIC X(40) FROM WS-BACKUP-CONTENTS.
+           05 LINE 11 COL 5 VALUE IS "LAST RESTORE TEST:".
+           05 LINE 11 COL 30 PIC 9(8) FROM WS-RESTORE-TEST-DATE.
+           05 LINE 11 COL 40 PIC X(01) FROM WS-RESTORE-TEST-RESULT.
+       01 RESTORE-TEST-LOOKUP-SCREEN.
+           05 LINE 1 COL 26 VALUE IS "LOG RESTORE TEST".
+           05 LINE 3 COL 5 VALUE IS "ASSET NUMBER TO LOG A TEST FOR:".
+           05 LINE 3 COL 38 PIC 9(6) USING WS-ASSET-NUM.
+       01 RESTORE-TEST-ENTRY-SCREEN.
+           05 LINE 1 COL 26 VALUE IS "LOG RESTORE TEST".
+           05 LINE 3 COL 5 VALUE IS "ASSET NUMBER:".
+           05 LINE 3 COL 30 PIC 9(6) FROM WS-ASSET-NUM.
+           05 LINE 4 COL 5 VALUE IS "MEDIUM:".
+           05 LINE 4 COL 30 PIC X(10) FROM WS-MEDIUM.
+           05 LINE 5 COL 5 VALUE IS "LOCATION:".
+           05 LINE 5 COL 30 PIC X(20) FROM WS-LOCATION.
+           05 LINE 7 COL 5 VALUE IS "TEST DATE (CCYYMMDD):".
+           05 LINE 7 COL 30 PIC 9(8) USING WS-RESTORE-TEST-DATE.
+           05 LINE 8 COL 5 VALUE IS "RESULT (P=PASS  F=FAIL):".
+           05 LINE 8 COL 30 PIC X(01) USING WS-RESTORE-TEST-RESULT.
+       01 REPORTS-MENU-SCREEN.
+           05 LINE 1 COL 30 VALUE IS "REPORTS MENU".
+           05 LINE 5 COL 20 VALUE IS "1 - FULL INVENTORY LISTING".
+           05 LINE 6 COL 20 VALUE IS "2 - OVERDUE ROTATION REPORT".
+           05 LINE 7 COL 20 VALUE IS "3 - LOCATION/MEDIUM X-REFERENCE".
+           05 LINE 8 COL 20 VALUE IS "4 - RESTORE TEST STATUS REPORT".
+           05 LINE 9 COL 20 VALUE IS "9 - RETURN TO MAIN MENU".
+           05 LINE 10 COL 20 VALUE IS "SELECTION:".
+           05 LINE 10 COL 31 PIC 9 USING WS-REPORT-SEL.
+       01 OVERDUE-DAYS-SCREEN.
+           05 LINE 1 COL 25 VALUE IS "OVERDUE ROTATION REPORT".
+           05 LINE 3 COL 5 VALUE IS
+              "LIST BACKUPS PAST DUE FOR ROTATION BY MORE THAN".
+           05 LINE 4 COL 5 VALUE IS "HOW MANY DAYS:".
+           05 LINE 4 COL 20 PIC 9(4) USING WS-OVERDUE-DAYS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM MENU-CONTROL-PROCEDURE UNTIL WS-MENU-SEL = 9.
+           STOP RUN.
+
+       MENU-CONTROL-PROCEDURE.
+           MOVE SPACES TO WS-TERM-MSG
+           DISPLAY CLEAR-SCREEN
            DISPLAY MENU-SCREEN
            ACCEPT MENU-SCREEN
-           display key-status.
-           STOP RUN.
+           EVALUATE WS-MENU-SEL
+               WHEN 1
+                   PERFORM ADD-BACKUP-PROCEDURE
+               WHEN 2
+                   PERFORM FILE-MAINTENANCE-PROCEDURE
+               WHEN 3
+                   PERFORM REPORTS-PROCEDURE
+               WHEN 5
+                   PERFORM FIND-BACKUP-PROCEDURE
+               WHEN 6
+                   PERFORM LOG-RESTORE-TEST-PROCEDURE
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'INVALID SELECTION OR NOT YET IMPLEMENTED' TO
+                        WS-TERM-MSG
+                   PERFORM PAUSE-FOR-USER-PROCEDURE
+           END-EVALUATE.
+
+       PAUSE-FOR-USER-PROCEDURE.
+           DISPLAY TERM-MSG
+           DISPLAY PAUSE-SCREEN
+           ACCEPT PAUSE-SCREEN.
+
+       OPEN-DATABASE-PROCEDURE.
+           OPEN I-O DB-DAT
+           IF FILE-STATUS-FILE-MISSING
+               OPEN OUTPUT DB-DAT
+               CLOSE DB-DAT
+               OPEN I-O DB-DAT
+           END-IF.
+
+       CLOSE-DATABASE-PROCEDURE.
+           CLOSE DB-DAT.
+
+       ADD-BACKUP-PROCEDURE.
+           PERFORM OPEN-DATABASE-PROCEDURE
+           PERFORM DETERMINE-NEXT-ASSET-NUM-PROCEDURE
+           SET ENTRY-NOT-VALID TO TRUE
+           PERFORM ADD-BACKUP-ENTRY-PROCEDURE UNTIL ENTRY-IS-VALID
+           PERFORM CLOSE-DATABASE-PROCEDURE.
+
+       DETERMINE-NEXT-ASSET-NUM-PROCEDURE.
+           MOVE 0 TO WS-MAX-ASSET-NUM
+           SET NOT-AT-END TO TRUE
+           MOVE LOW-VALUES TO FD-ASSET-NUM
+           START DB-DAT KEY IS NOT LESS THAN FD-ASSET-NUM
+               INVALID KEY
+                   SET AT-END TO TRUE
+           END-START
+           PERFORM SCAN-MAX-ASSET-NUM-PROCEDURE UNTIL AT-END
+           COMPUTE WS-NEXT-ASSET-NUM = WS-MAX-ASSET-NUM + 1
+           MOVE WS-NEXT-ASSET-NUM TO WS-ASSET-NUM.
+
+       SCAN-MAX-ASSET-NUM-PROCEDURE.
+           READ DB-DAT NEXT RECORD
+               AT END
+                   SET AT-END TO TRUE
+               NOT AT END
+                   IF FD-ASSET-NUM > WS-MAX-ASSET-NUM
+                       MOVE FD-ASSET-NUM TO WS-MAX-ASSET-NUM
+                   END-IF
+           END-READ.
+
+       ADD-BACKUP-ENTRY-PROCEDURE.
+           MOVE SPACES TO WS-TERM-MSG
+           DISPLAY CLEAR-SCREEN
+           DISPLAY ADD-BACKUP-SCREEN
+           ACCEPT ADD-BACKUP-SCREEN
+           SET ENTRY-IS-VALID TO TRUE
+           PERFORM VALIDATE-BACKUP-DATES-PROCEDURE
+           IF ENTRY-IS-VALID
+               PERFORM WRITE-NEW-BACKUP-RECORD-PROCEDURE
+           END-IF
+           PERFORM PAUSE-FOR-USER-PROCEDURE.
+
+       VALIDATE-BACKUP-DATES-PROCEDURE.
+           MOVE WS-DATE-CREATED TO WS-DATE-CHECK-VALUE
+           PERFORM VALIDATE-ONE-DATE-PROCEDURE
+           IF DATE-NOT-VALID
+               MOVE 'DATE CREATED IS NOT A VALID CALENDAR DATE' TO
+                    WS-TERM-MSG
+               SET ENTRY-NOT-VALID TO TRUE
+           END-IF
+           IF ENTRY-IS-VALID
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+               IF WS-DATE-CREATED > WS-TODAY-DATE
+                   MOVE 'DATE CREATED CANNOT BE IN THE FUTURE' TO
+                        WS-TERM-MSG
+                   SET ENTRY-NOT-VALID TO TRUE
+               END-IF
+           END-IF
+           IF ENTRY-IS-VALID
+               MOVE WS-DATE-FROM TO WS-DATE-CHECK-VALUE
+               PERFORM VALIDATE-ONE-DATE-PROCEDURE
+               IF DATE-NOT-VALID
+                   MOVE 'DATE FROM IS NOT A VALID CALENDAR DATE' TO
+                        WS-TERM-MSG
+                   SET ENTRY-NOT-VALID TO TRUE
+               END-IF
+           END-IF
+           IF ENTRY-IS-VALID
+               MOVE WS-DATE-TO TO WS-DATE-CHECK-VALUE
+               PERFORM VALIDATE-ONE-DATE-PROCEDURE
+               IF DATE-NOT-VALID
+                   MOVE 'DATE TO IS NOT A VALID CALENDAR DATE' TO
+                        WS-TERM-MSG
+                   SET ENTRY-NOT-VALID TO TRUE
+               END-IF
+           END-IF
+           IF ENTRY-IS-VALID
+               IF WS-DATE-FROM > WS-DATE-TO
+                   MOVE 'DATE FROM CANNOT BE AFTER DATE TO' TO
+                        WS-TERM-MSG
+                   SET ENTRY-NOT-VALID TO TRUE
+               END-IF
+           END-IF.
+
+       VALIDATE-ONE-DATE-PROCEDURE.
+           SET DATE-IS-VALID TO TRUE
+           IF WS-DATE-CHECK-CCYY < 1900
+               SET DATE-NOT-VALID TO TRUE
+           END-IF
+           IF DATE-IS-VALID
+               IF WS-DATE-CHECK-MM < 1 OR WS-DATE-CHECK-MM > 12
+                   SET DATE-NOT-VALID TO TRUE
+               END-IF
+           END-IF
+           IF DATE-IS-VALID
+               PERFORM DETERMINE-DAYS-IN-MONTH-PROCEDURE
+               IF WS-DATE-CHECK-DD < 1 OR
+                  WS-DATE-CHECK-DD > WS-DAYS-IN-MONTH
+                   SET DATE-NOT-VALID TO TRUE
+               END-IF
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH-PROCEDURE.
+           EVALUATE WS-DATE-CHECK-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   DIVIDE WS-DATE-CHECK-CCYY BY 4 GIVING WS-LEAP-QUOT
+                       REMAINDER WS-LEAP-REM-4
+                   DIVIDE WS-DATE-CHECK-CCYY BY 100 GIVING WS-LEAP-QUOT
+                       REMAINDER WS-LEAP-REM-100
+                   DIVIDE WS-DATE-CHECK-CCYY BY 400 GIVING WS-LEAP-QUOT
+                       REMAINDER WS-LEAP-REM-400
+                   IF WS-LEAP-REM-4 = 0 AND
+                      (WS-LEAP-REM-100 NOT = 0 OR WS-LEAP-REM-400 = 0)
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+           END-EVALUATE.
+
+       WRITE-NEW-BACKUP-RECORD-PROCEDURE.
+           MOVE WS-NEXT-ASSET-NUM TO FD-ASSET-NUM
+           MOVE WS-DATE-CREATED TO FD-DATE-CREATED
+           MOVE WS-DATE-FROM TO FD-DATE-FROM
+           MOVE WS-DATE-TO TO FD-DATE-TO
+           MOVE WS-MEDIUM TO FD-MEDIUM
+           MOVE WS-MEDIUM-SERIAL TO FD-MEDIUM-SERIAL
+           MOVE WS-LOCATION TO FD-LOCATION
+           MOVE WS-BACKUP-CONTENTS TO FD-BACKUP-CONTENTS
+           MOVE 0 TO FD-RESTORE-TEST-DATE
+           SET FD-RESTORE-NEVER-TESTED TO TRUE
+           WRITE FD-BACKUP-STRUCT
+               INVALID KEY
+                   MOVE 'ASSET NUMBER ALREADY IN USE - TRY AGAIN' TO
+                        WS-TERM-MSG
+                   ADD 1 TO WS-NEXT-ASSET-NUM
+                   MOVE WS-NEXT-ASSET-NUM TO WS-ASSET-NUM
+                   SET ENTRY-NOT-VALID TO TRUE
+               NOT INVALID KEY
+                   MOVE 'BACKUP RECORD ADDED' TO WS-TERM-MSG
+                   INITIALIZE WS-BEFORE-STRUCT
+                   PERFORM BUILD-AFTER-IMAGE-PROCEDURE
+                   MOVE 'A' TO WS-JOURNAL-OP
+                   PERFORM WRITE-JOURNAL-ENTRY-PROCEDURE
+           END-WRITE.
+
+       COPY-RECORD-TO-WORKING-STORAGE-PROCEDURE.
+           MOVE FD-ASSET-NUM TO WS-ASSET-NUM
+           MOVE FD-DATE-CREATED TO
+               WS-DATE-CREATED WS-BEFORE-DATE-CREATED
+           MOVE FD-DATE-FROM TO WS-DATE-FROM WS-BEFORE-DATE-FROM
+           MOVE FD-DATE-TO TO WS-DATE-TO WS-BEFORE-DATE-TO
+           MOVE FD-MEDIUM TO WS-MEDIUM WS-BEFORE-MEDIUM
+           MOVE FD-MEDIUM-SERIAL TO
+               WS-MEDIUM-SERIAL WS-BEFORE-MEDIUM-SERIAL
+           MOVE FD-LOCATION TO WS-LOCATION WS-BEFORE-LOCATION
+           MOVE FD-BACKUP-CONTENTS TO
+               WS-BACKUP-CONTENTS WS-BEFORE-CONTENTS
+           MOVE FD-RESTORE-TEST-DATE TO
+               WS-RESTORE-TEST-DATE WS-BEFORE-RESTORE-TEST-DATE
+           MOVE FD-RESTORE-TEST-RESULT TO
+               WS-RESTORE-TEST-RESULT WS-BEFORE-RESTORE-TEST-RESULT.
+
+       BUILD-AFTER-IMAGE-PROCEDURE.
+           MOVE FD-DATE-CREATED TO WS-AFTER-DATE-CREATED
+           MOVE FD-DATE-FROM TO WS-AFTER-DATE-FROM
+           MOVE FD-DATE-TO TO WS-AFTER-DATE-TO
+           MOVE FD-MEDIUM TO WS-AFTER-MEDIUM
+           MOVE FD-MEDIUM-SERIAL TO WS-AFTER-MEDIUM-SERIAL
+           MOVE FD-LOCATION TO WS-AFTER-LOCATION
+           MOVE FD-BACKUP-CONTENTS TO WS-AFTER-CONTENTS
+           MOVE FD-RESTORE-TEST-DATE TO WS-AFTER-RESTORE-TEST-DATE
+           MOVE FD-RESTORE-TEST-RESULT TO WS-AFTER-RESTORE-TEST-RESULT.
+
+       OPEN-JOURNAL-PROCEDURE.
+           OPEN EXTEND JOURNAL-FILE
+           IF JOURNAL-FILE-MISSING
+               OPEN OUTPUT JOURNAL-FILE
+               CLOSE JOURNAL-FILE
+               OPEN EXTEND JOURNAL-FILE
+           END-IF.
+
+       WRITE-JOURNAL-ENTRY-PROCEDURE.
+           PERFORM OPEN-JOURNAL-PROCEDURE
+           MOVE WS-ASSET-NUM TO JR-ASSET-NUM
+           ACCEPT JR-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT JR-TS-TIME FROM TIME
+           MOVE WS-JOURNAL-OP TO JR-OPERATION
+           MOVE WS-BEFORE-DATE-CREATED TO JR-BEFORE-DATE-CREATED
+           MOVE WS-BEFORE-DATE-FROM TO JR-BEFORE-DATE-FROM
+           MOVE WS-BEFORE-DATE-TO TO JR-BEFORE-DATE-TO
+           MOVE WS-BEFORE-MEDIUM TO JR-BEFORE-MEDIUM
+           MOVE WS-BEFORE-MEDIUM-SERIAL TO JR-BEFORE-MEDIUM-SERIAL
+           MOVE WS-BEFORE-LOCATION TO JR-BEFORE-LOCATION
+           MOVE WS-BEFORE-CONTENTS TO JR-BEFORE-CONTENTS
+           MOVE WS-BEFORE-RESTORE-TEST-DATE TO
+               JR-BEFORE-RESTORE-TEST-DATE
+           MOVE WS-BEFORE-RESTORE-TEST-RESULT TO
+               JR-BEFORE-RESTORE-TEST-RESULT
+           MOVE WS-AFTER-DATE-CREATED TO JR-AFTER-DATE-CREATED
+           MOVE WS-AFTER-DATE-FROM TO JR-AFTER-DATE-FROM
+           MOVE WS-AFTER-DATE-TO TO JR-AFTER-DATE-TO
+           MOVE WS-AFTER-MEDIUM TO JR-AFTER-MEDIUM
+           MOVE WS-AFTER-MEDIUM-SERIAL TO JR-AFTER-MEDIUM-SERIAL
+           MOVE WS-AFTER-LOCATION TO JR-AFTER-LOCATION
+           MOVE WS-AFTER-CONTENTS TO JR-AFTER-CONTENTS
+           MOVE WS-AFTER-RESTORE-TEST-DATE TO
+               JR-AFTER-RESTORE-TEST-DATE
+           MOVE WS-AFTER-RESTORE-TEST-RESULT TO
+               JR-AFTER-RESTORE-TEST-RESULT
+           WRITE JR-JOURNAL-RECORD
+           CLOSE JOURNAL-FILE.
+
+       FILE-MAINTENANCE-PROCEDURE.
+           PERFORM OPEN-DATABASE-PROCEDURE
+           MOVE SPACES TO WS-TERM-MSG
+           MOVE 0 TO WS-ASSET-NUM
+           DISPLAY CLEAR-SCREEN
+           DISPLAY FILE-MAINT-LOOKUP-SCREEN
+           ACCEPT FILE-MAINT-LOOKUP-SCREEN
+           MOVE WS-ASSET-NUM TO FD-ASSET-NUM
+           READ DB-DAT
+               INVALID KEY
+                   MOVE 'ASSET NUMBER NOT FOUND' TO WS-TERM-MSG
+               NOT INVALID KEY
+                   PERFORM COPY-RECORD-TO-WORKING-STORAGE-PROCEDURE
+                   SET ENTRY-NOT-VALID TO TRUE
+                   PERFORM FILE-MAINTENANCE-UPDATE-PROCEDURE
+                       UNTIL ENTRY-IS-VALID
+           END-READ
+           PERFORM PAUSE-FOR-USER-PROCEDURE
+           PERFORM CLOSE-DATABASE-PROCEDURE.
+
+       FILE-MAINTENANCE-UPDATE-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY FILE-MAINT-EDIT-SCREEN
+           ACCEPT FILE-MAINT-EDIT-SCREEN
+           EVALUATE WS-MAINT-ACTION
+               WHEN 'U'
+               WHEN 'u'
+                   SET ENTRY-IS-VALID TO TRUE
+                   PERFORM VALIDATE-BACKUP-DATES-PROCEDURE
+                   IF ENTRY-IS-VALID
+                       PERFORM REWRITE-BACKUP-RECORD-PROCEDURE
+                   ELSE
+                       DISPLAY TERM-MSG
+                       PERFORM PAUSE-FOR-USER-PROCEDURE
+                   END-IF
+               WHEN 'D'
+               WHEN 'd'
+                   SET ENTRY-IS-VALID TO TRUE
+                   PERFORM DELETE-BACKUP-RECORD-PROCEDURE
+               WHEN OTHER
+                   SET ENTRY-IS-VALID TO TRUE
+                   MOVE 'UPDATE CANCELLED' TO WS-TERM-MSG
+           END-EVALUATE.
+
+       REWRITE-BACKUP-RECORD-PROCEDURE.
+           MOVE WS-DATE-CREATED TO FD-DATE-CREATED
+           MOVE WS-DATE-FROM TO FD-DATE-FROM
+           MOVE WS-DATE-TO TO FD-DATE-TO
+           MOVE WS-MEDIUM TO FD-MEDIUM
+           MOVE WS-MEDIUM-SERIAL TO FD-MEDIUM-SERIAL
+           MOVE WS-LOCATION TO FD-LOCATION
+           MOVE WS-BACKUP-CONTENTS TO FD-BACKUP-CONTENTS
+           MOVE WS-RESTORE-TEST-DATE TO FD-RESTORE-TEST-DATE
+           MOVE WS-RESTORE-TEST-RESULT TO FD-RESTORE-TEST-RESULT
+           REWRITE FD-BACKUP-STRUCT
+               INVALID KEY
+                   MOVE 'UPDATE FAILED' TO WS-TERM-MSG
+               NOT INVALID KEY
+                   MOVE 'BACKUP RECORD UPDATED' TO WS-TERM-MSG
+                   PERFORM BUILD-AFTER-IMAGE-PROCEDURE
+                   MOVE 'U' TO WS-JOURNAL-OP
+                   PERFORM WRITE-JOURNAL-ENTRY-PROCEDURE
+           END-REWRITE.
+
+       DELETE-BACKUP-RECORD-PROCEDURE.
+           DELETE DB-DAT RECORD
+               INVALID KEY
+                   MOVE 'DELETE FAILED' TO WS-TERM-MSG
+               NOT INVALID KEY
+                   MOVE 'BACKUP RECORD DELETED' TO WS-TERM-MSG
+                   INITIALIZE WS-AFTER-STRUCT
+                   MOVE 'D' TO WS-JOURNAL-OP
+                   PERFORM WRITE-JOURNAL-ENTRY-PROCEDURE
+           END-DELETE.
+
+       REPORTS-PROCEDURE.
+           MOVE SPACES TO WS-TERM-MSG
+           DISPLAY CLEAR-SCREEN
+           DISPLAY REPORTS-MENU-SCREEN
+           ACCEPT REPORTS-MENU-SCREEN
+           EVALUATE WS-REPORT-SEL
+               WHEN 1
+                   PERFORM INVENTORY-REPORT-PROCEDURE
+               WHEN 2
+                   PERFORM OVERDUE-ROTATION-REPORT-PROCEDURE
+               WHEN 3
+                   PERFORM LOCATION-MEDIUM-REPORT-PROCEDURE
+               WHEN 4
+                   PERFORM RESTORE-TEST-REPORT-PROCEDURE
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'INVALID SELECTION' TO WS-TERM-MSG
+                   PERFORM PAUSE-FOR-USER-PROCEDURE
+           END-EVALUATE.
+
+       INVENTORY-REPORT-PROCEDURE.
+           PERFORM OPEN-DATABASE-PROCEDURE
+           OPEN OUTPUT PRINT-FILE
+           MOVE 'ASSET#  MEDIUM      LOCATION        DATEFROM  DATETO'
+               TO PRINT-LINE
+           WRITE PRINT-LINE
+           SET NOT-AT-END TO TRUE
+           MOVE LOW-VALUES TO FD-ASSET-NUM
+           START DB-DAT KEY IS NOT LESS THAN FD-ASSET-NUM
+               INVALID KEY
+                   SET AT-END TO TRUE
+           END-START
+           PERFORM WRITE-INVENTORY-DETAIL-PROCEDURE UNTIL AT-END
+           CLOSE PRINT-FILE
+           PERFORM CLOSE-DATABASE-PROCEDURE
+           MOVE 'INVENTORY REPORT WRITTEN TO REPORTS.TXT' TO WS-TERM-MSG
+           PERFORM PAUSE-FOR-USER-PROCEDURE.
+
+       WRITE-INVENTORY-DETAIL-PROCEDURE.
+           READ DB-DAT NEXT RECORD
+               AT END
+                   SET AT-END TO TRUE
+               NOT AT END
+                   MOVE FD-ASSET-NUM TO IL-ASSET-NUM
+                   MOVE FD-MEDIUM TO IL-MEDIUM
+                   MOVE FD-LOCATION TO IL-LOCATION
+                   MOVE FD-DATE-FROM TO IL-DATE-FROM
+                   MOVE FD-DATE-TO TO IL-DATE-TO
+                   MOVE FD-BACKUP-CONTENTS TO IL-CONTENTS
+                   MOVE WS-INVENTORY-LINE TO PRINT-LINE
+                   WRITE PRINT-LINE
+           END-READ.
+
+       OVERDUE-ROTATION-REPORT-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY OVERDUE-DAYS-SCREEN
+           ACCEPT OVERDUE-DAYS-SCREEN
+           PERFORM OPEN-DATABASE-PROCEDURE
+           OPEN OUTPUT PRINT-FILE
+           MOVE 'ASSET#  MEDIUM      LOCATION        DATETO'
+               TO PRINT-LINE
+           WRITE PRINT-LINE
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+           SET NOT-AT-END TO TRUE
+           MOVE LOW-VALUES TO FD-ASSET-NUM
+           START DB-DAT KEY IS NOT LESS THAN FD-ASSET-NUM
+               INVALID KEY
+                   SET AT-END TO TRUE
+           END-START
+           PERFORM CHECK-OVERDUE-RECORD-PROCEDURE UNTIL AT-END
+           CLOSE PRINT-FILE
+           PERFORM CLOSE-DATABASE-PROCEDURE
+           MOVE 'OVERDUE ROTATION REPORT WRITTEN TO REPORTS.TXT' TO
+                WS-TERM-MSG
+           PERFORM PAUSE-FOR-USER-PROCEDURE.
+
+       CHECK-OVERDUE-RECORD-PROCEDURE.
+           READ DB-DAT NEXT RECORD
+               AT END
+                   SET AT-END TO TRUE
+               NOT AT END
+                   COMPUTE WS-RECORD-JULIAN =
+                       FUNCTION INTEGER-OF-DATE(FD-DATE-TO)
+                   COMPUTE WS-DAYS-OVERDUE =
+                       WS-TODAY-JULIAN - WS-RECORD-JULIAN
+                   IF WS-DAYS-OVERDUE > WS-OVERDUE-DAYS
+                      AND FD-LOCATION NOT = WS-OFFSITE-VAULT-LOC
+                       PERFORM WRITE-OVERDUE-DETAIL-PROCEDURE
+                   END-IF
+           END-READ.
+
+       WRITE-OVERDUE-DETAIL-PROCEDURE.
+           MOVE FD-ASSET-NUM TO OL-ASSET-NUM
+           MOVE FD-MEDIUM TO OL-MEDIUM
+           MOVE FD-LOCATION TO OL-LOCATION
+           MOVE FD-DATE-TO TO OL-DATE-TO
+           MOVE WS-DAYS-OVERDUE TO OL-DAYS-OVERDUE
+           MOVE WS-OVERDUE-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       RESTORE-TEST-REPORT-PROCEDURE.
+           PERFORM OPEN-DATABASE-PROCEDURE
+           OPEN OUTPUT PRINT-FILE
+           MOVE 'ASSET#  MEDIUM      LOCATION        LASTTEST  STATUS'
+               TO PRINT-LINE
+           WRITE PRINT-LINE
+           SET NOT-AT-END TO TRUE
+           MOVE LOW-VALUES TO FD-ASSET-NUM
+           START DB-DAT KEY IS NOT LESS THAN FD-ASSET-NUM
+               INVALID KEY
+                   SET AT-END TO TRUE
+           END-START
+           PERFORM CHECK-RESTORE-TEST-RECORD-PROCEDURE UNTIL AT-END
+           CLOSE PRINT-FILE
+           PERFORM CLOSE-DATABASE-PROCEDURE
+           MOVE 'RESTORE TEST STATUS REPORT WRITTEN TO REPORTS.TXT' TO
+                WS-TERM-MSG
+           PERFORM PAUSE-FOR-USER-PROCEDURE.
+
+       CHECK-RESTORE-TEST-RECORD-PROCEDURE.
+           READ DB-DAT NEXT RECORD
+               AT END
+                   SET AT-END TO TRUE
+               NOT AT END
+                   IF FD-RESTORE-NEVER-TESTED OR FD-RESTORE-TEST-FAILED
+                       PERFORM WRITE-RESTORE-TEST-DETAIL-PROCEDURE
+                   END-IF
+           END-READ.
+
+       WRITE-RESTORE-TEST-DETAIL-PROCEDURE.
+           MOVE FD-ASSET-NUM TO RL-ASSET-NUM
+           MOVE FD-MEDIUM TO RL-MEDIUM
+           MOVE FD-LOCATION TO RL-LOCATION
+           MOVE FD-RESTORE-TEST-DATE TO RL-TEST-DATE
+           IF FD-RESTORE-NEVER-TESTED
+               MOVE 'NEVER TESTED' TO RL-STATUS
+           ELSE
+               MOVE 'FAILED TEST' TO RL-STATUS
+           END-IF
+           MOVE WS-RESTORE-TEST-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       LOCATION-MEDIUM-REPORT-PROCEDURE.
+           SORT SORT-FILE ON ASCENDING KEY SR-LOCATION SR-MEDIUM
+               INPUT PROCEDURE IS RELEASE-BACKUP-RECORDS-PROCEDURE
+               OUTPUT PROCEDURE IS
+                   BUILD-LOCATION-MEDIUM-REPORT-PROCEDURE
+           MOVE 'LOCATION/MEDIUM X-REFERENCE WRITTEN TO REPORTS.TXT' TO
+                WS-TERM-MSG
+           PERFORM PAUSE-FOR-USER-PROCEDURE.
+
+       RELEASE-BACKUP-RECORDS-PROCEDURE.
+           PERFORM OPEN-DATABASE-PROCEDURE
+           SET NOT-AT-END TO TRUE
+           MOVE LOW-VALUES TO FD-ASSET-NUM
+           START DB-DAT KEY IS NOT LESS THAN FD-ASSET-NUM
+               INVALID KEY
+                   SET AT-END TO TRUE
+           END-START
+           PERFORM RELEASE-ONE-RECORD-PROCEDURE UNTIL AT-END
+           PERFORM CLOSE-DATABASE-PROCEDURE.
+
+       RELEASE-ONE-RECORD-PROCEDURE.
+           READ DB-DAT NEXT RECORD
+               AT END
+                   SET AT-END TO TRUE
+               NOT AT END
+                   MOVE FD-LOCATION TO SR-LOCATION
+                   MOVE FD-MEDIUM TO SR-MEDIUM
+                   MOVE FD-ASSET-NUM TO SR-ASSET-NUM
+                   RELEASE SORT-RECORD
+           END-READ.
+
+       BUILD-LOCATION-MEDIUM-REPORT-PROCEDURE.
+           OPEN OUTPUT PRINT-FILE
+           MOVE 'LOCATION / MEDIUM CROSS-REFERENCE' TO PRINT-LINE
+           WRITE PRINT-LINE
+           SET XREF-FIRST-RECORD TO TRUE
+           MOVE 0 TO WS-GRAND-COUNT
+           SET NOT-AT-END TO TRUE
+           RETURN SORT-FILE
+               AT END
+                   SET AT-END TO TRUE
+           END-RETURN
+           PERFORM PROCESS-XREF-RECORD-PROCEDURE UNTIL AT-END
+           IF XREF-NOT-FIRST-RECORD
+               PERFORM WRITE-XREF-MEDIUM-BREAK-PROCEDURE
+               PERFORM WRITE-XREF-LOCATION-BREAK-PROCEDURE
+           END-IF
+           PERFORM WRITE-XREF-GRAND-TOTAL-PROCEDURE
+           CLOSE PRINT-FILE.
+
+       PROCESS-XREF-RECORD-PROCEDURE.
+           IF XREF-FIRST-RECORD
+               MOVE SR-LOCATION TO WS-PREV-LOCATION
+               MOVE SR-MEDIUM TO WS-PREV-MEDIUM
+               MOVE 0 TO WS-MEDIUM-COUNT
+               MOVE 0 TO WS-LOCATION-COUNT
+               SET XREF-NOT-FIRST-RECORD TO TRUE
+           ELSE
+               IF SR-LOCATION NOT = WS-PREV-LOCATION
+                   PERFORM WRITE-XREF-MEDIUM-BREAK-PROCEDURE
+                   PERFORM WRITE-XREF-LOCATION-BREAK-PROCEDURE
+                   MOVE 0 TO WS-LOCATION-COUNT
+                   MOVE SR-LOCATION TO WS-PREV-LOCATION
+                   MOVE SR-MEDIUM TO WS-PREV-MEDIUM
+               ELSE
+                   IF SR-MEDIUM NOT = WS-PREV-MEDIUM
+                       PERFORM WRITE-XREF-MEDIUM-BREAK-PROCEDURE
+                       MOVE SR-MEDIUM TO WS-PREV-MEDIUM
+                   END-IF
+               END-IF
+           END-IF
+           ADD 1 TO WS-MEDIUM-COUNT
+           ADD 1 TO WS-LOCATION-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+           RETURN SORT-FILE
+               AT END
+                   SET AT-END TO TRUE
+           END-RETURN.
+
+       WRITE-XREF-MEDIUM-BREAK-PROCEDURE.
+           MOVE WS-MEDIUM-COUNT TO WS-COUNT-EDIT
+           MOVE SPACES TO WS-REPORT-TEXT-LINE
+           STRING '    MEDIUM: ' WS-PREV-MEDIUM '  COUNT: '
+               WS-COUNT-EDIT DELIMITED BY SIZE INTO WS-REPORT-TEXT-LINE
+           MOVE WS-REPORT-TEXT-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE 0 TO WS-MEDIUM-COUNT.
+
+       WRITE-XREF-LOCATION-BREAK-PROCEDURE.
+           MOVE WS-LOCATION-COUNT TO WS-COUNT-EDIT
+           MOVE SPACES TO WS-REPORT-TEXT-LINE
+           STRING 'LOCATION: ' WS-PREV-LOCATION '  TOTAL: '
+               WS-COUNT-EDIT DELIMITED BY SIZE INTO WS-REPORT-TEXT-LINE
+           MOVE WS-REPORT-TEXT-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       WRITE-XREF-GRAND-TOTAL-PROCEDURE.
+           MOVE WS-GRAND-COUNT TO WS-COUNT-EDIT
+           MOVE SPACES TO WS-REPORT-TEXT-LINE
+           STRING 'GRAND TOTAL: ' WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO WS-REPORT-TEXT-LINE
+           MOVE WS-REPORT-TEXT-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       FIND-BACKUP-PROCEDURE.
+           PERFORM OPEN-DATABASE-PROCEDURE
+           MOVE SPACES TO WS-TERM-MSG
+           DISPLAY CLEAR-SCREEN
+           DISPLAY FIND-MENU-SCREEN
+           ACCEPT FIND-MENU-SCREEN
+           EVALUATE WS-FIND-SEL
+               WHEN 1
+                   PERFORM FIND-BY-ASSET-NUM-PROCEDURE
+               WHEN 2
+                   PERFORM FIND-BY-SERIAL-PROCEDURE
+               WHEN OTHER
+                   MOVE 'INVALID SELECTION' TO WS-TERM-MSG
+                   PERFORM PAUSE-FOR-USER-PROCEDURE
+           END-EVALUATE
+           PERFORM CLOSE-DATABASE-PROCEDURE.
+
+       FIND-BY-ASSET-NUM-PROCEDURE.
+           MOVE 0 TO WS-ASSET-NUM
+           DISPLAY CLEAR-SCREEN
+           DISPLAY FIND-BY-ASSET-SCREEN
+           ACCEPT FIND-BY-ASSET-SCREEN
+           MOVE WS-ASSET-NUM TO FD-ASSET-NUM
+           READ DB-DAT
+               INVALID KEY
+                   MOVE 'ASSET NUMBER NOT FOUND' TO WS-TERM-MSG
+                   PERFORM PAUSE-FOR-USER-PROCEDURE
+               NOT INVALID KEY
+                   PERFORM COPY-RECORD-TO-WORKING-STORAGE-PROCEDURE
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY FIND-RESULT-SCREEN
+                   PERFORM PAUSE-FOR-USER-PROCEDURE
+           END-READ.
+
+       FIND-BY-SERIAL-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SERIAL-LOOKUP-SCREEN
+           ACCEPT SERIAL-LOOKUP-SCREEN
+           SET NOT-AT-END TO TRUE
+           SET RECORD-NOT-FOUND TO TRUE
+           MOVE LOW-VALUES TO FD-ASSET-NUM
+           START DB-DAT KEY IS NOT LESS THAN FD-ASSET-NUM
+               INVALID KEY
+                   SET AT-END TO TRUE
+           END-START
+           PERFORM SCAN-FOR-SERIAL-PROCEDURE
+               UNTIL AT-END OR RECORD-FOUND
+           IF RECORD-FOUND
+               PERFORM COPY-RECORD-TO-WORKING-STORAGE-PROCEDURE
+               DISPLAY CLEAR-SCREEN
+               DISPLAY FIND-RESULT-SCREEN
+               PERFORM PAUSE-FOR-USER-PROCEDURE
+           ELSE
+               MOVE 'NO RECORD FOUND FOR THAT MEDIUM SERIAL' TO
+                    WS-TERM-MSG
+               PERFORM PAUSE-FOR-USER-PROCEDURE
+           END-IF.
+
+       SCAN-FOR-SERIAL-PROCEDURE.
+           READ DB-DAT NEXT RECORD
+               AT END
+                   SET AT-END TO TRUE
+               NOT AT END
+                   IF FD-MEDIUM-SERIAL = WS-MEDIUM-SERIAL
+                       SET RECORD-FOUND TO TRUE
+                   END-IF
+           END-READ.
+
+       LOG-RESTORE-TEST-PROCEDURE.
+           PERFORM OPEN-DATABASE-PROCEDURE
+           MOVE SPACES TO WS-TERM-MSG
+           MOVE 0 TO WS-ASSET-NUM
+           DISPLAY CLEAR-SCREEN
+           DISPLAY RESTORE-TEST-LOOKUP-SCREEN
+           ACCEPT RESTORE-TEST-LOOKUP-SCREEN
+           MOVE WS-ASSET-NUM TO FD-ASSET-NUM
+           READ DB-DAT
+               INVALID KEY
+                   MOVE 'ASSET NUMBER NOT FOUND' TO WS-TERM-MSG
+                   PERFORM PAUSE-FOR-USER-PROCEDURE
+               NOT INVALID KEY
+                   PERFORM COPY-RECORD-TO-WORKING-STORAGE-PROCEDURE
+                   SET ENTRY-NOT-VALID TO TRUE
+                   PERFORM LOG-RESTORE-TEST-ENTRY-PROCEDURE
+                       UNTIL ENTRY-IS-VALID
+           END-READ
+           PERFORM CLOSE-DATABASE-PROCEDURE.
+
+       LOG-RESTORE-TEST-ENTRY-PROCEDURE.
+           MOVE SPACES TO WS-TERM-MSG
+           DISPLAY CLEAR-SCREEN
+           DISPLAY RESTORE-TEST-ENTRY-SCREEN
+           ACCEPT RESTORE-TEST-ENTRY-SCREEN
+           SET ENTRY-IS-VALID TO TRUE
+           PERFORM VALIDATE-RESTORE-TEST-PROCEDURE
+           IF ENTRY-IS-VALID
+               PERFORM REWRITE-BACKUP-RECORD-PROCEDURE
+           END-IF
+           PERFORM PAUSE-FOR-USER-PROCEDURE.
+
+       VALIDATE-RESTORE-TEST-PROCEDURE.
+           MOVE WS-RESTORE-TEST-DATE TO WS-DATE-CHECK-VALUE
+           PERFORM VALIDATE-ONE-DATE-PROCEDURE
+           IF DATE-NOT-VALID
+               MOVE 'TEST DATE IS NOT A VALID CALENDAR DATE' TO
+                    WS-TERM-MSG
+               SET ENTRY-NOT-VALID TO TRUE
+           END-IF
+           IF ENTRY-IS-VALID
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+               IF WS-RESTORE-TEST-DATE > WS-TODAY-DATE
+                   MOVE 'TEST DATE CANNOT BE IN THE FUTURE' TO
+                        WS-TERM-MSG
+                   SET ENTRY-NOT-VALID TO TRUE
+               END-IF
+           END-IF
+           IF ENTRY-IS-VALID
+               IF WS-RESTORE-TEST-RESULT = 'p'
+                   MOVE 'P' TO WS-RESTORE-TEST-RESULT
+               END-IF
+               IF WS-RESTORE-TEST-RESULT = 'f'
+                   MOVE 'F' TO WS-RESTORE-TEST-RESULT
+               END-IF
+               IF WS-RESTORE-TEST-RESULT NOT = 'P' AND
+                  WS-RESTORE-TEST-RESULT NOT = 'F'
+                   MOVE 'RESULT MUST BE P (PASS) OR F (FAIL)' TO
+                        WS-TERM-MSG
+                   SET ENTRY-NOT-VALID TO TRUE
+               END-IF
+           END-IF.
