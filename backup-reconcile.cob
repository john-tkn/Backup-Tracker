@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-RECONCILE.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. AUGUST 9TH, 2026.
+       ENVIRONMENT DIVISION.
+            CONFIGURATION SECTION.
+            SPECIAL-NAMES.
+             source-computer. x86.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DB-DAT ASSIGN TO 'DB.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-ASSET-NUM
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT MANIFEST-FILE ASSIGN TO 'MANIFEST.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MANIFEST-STATUS.
+
+           SELECT MANIFEST-SORT-FILE ASSIGN TO 'MANIFEST.TMP'.
+
+           SELECT PRINT-FILE ASSIGN TO 'RECONCILE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DB-DAT.
+       01 FD-BACKUP-STRUCT.
+           88 EOF VALUE HIGH-VALUE.
+           02 FD-ASSET-NUM PIC 9(6).
+           02 FD-DATE-CREATED PIC 9(8).
+           02 FD-DATE-FROM PIC 9(8).
+           02 FD-DATE-TO PIC 9(8).
+           02 FD-MEDIUM PIC X(10).
+           02 FD-MEDIUM-SERIAL PIC X(50).
+           02 FD-LOCATION PIC X(20).
+           02 FD-BACKUP-CONTENTS PIC X(200).
+           02 FD-RESTORE-TEST-DATE PIC 9(8).
+           02 FD-RESTORE-TEST-RESULT PIC X(01).
+               88 FD-RESTORE-TEST-PASSED VALUE IS 'P'.
+               88 FD-RESTORE-TEST-FAILED VALUE IS 'F'.
+               88 FD-RESTORE-NEVER-TESTED VALUE IS 'N'.
+
+       FD MANIFEST-FILE.
+       01 MANIFEST-RECORD.
+           02 MF-ASSET-NUM PIC 9(6).
+           02 MF-MEDIUM-SERIAL PIC X(50).
+
+       SD MANIFEST-SORT-FILE.
+       01 MS-SORT-RECORD.
+           02 MS-ASSET-NUM PIC 9(6).
+           02 MS-MEDIUM-SERIAL PIC X(50).
+
+       FD PRINT-FILE.
+       01 PRINT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(02).
+           88 FILE-STATUS-OK VALUE IS '00'.
+           88 FILE-STATUS-FILE-MISSING VALUE IS '35'.
+
+       01 WS-MANIFEST-STATUS PIC X(02).
+           88 MANIFEST-STATUS-OK VALUE IS '00'.
+           88 MANIFEST-FILE-MISSING VALUE IS '35'.
+
+       01 WS-DB-AT-END-SW PIC X(01) VALUE IS 'N'.
+           88 DB-AT-END VALUE IS 'Y'.
+           88 DB-NOT-AT-END VALUE IS 'N'.
+       01 WS-MF-AT-END-SW PIC X(01) VALUE IS 'N'.
+           88 MF-AT-END VALUE IS 'Y'.
+           88 MF-NOT-AT-END VALUE IS 'N'.
+
+       01 WS-EXCEPTION-LINE.
+           02 XL-ASSET-NUM PIC 9(6).
+           02 FILLER PIC X(02).
+           02 XL-MEDIUM-SERIAL PIC X(50).
+           02 FILLER PIC X(02).
+           02 XL-EXCEPTION PIC X(45).
+
+       01 WS-TOTALS-LINE.
+           02 FILLER PIC X(20) VALUE IS 'ON SHELF, NOT IN DB:'.
+           02 TL-ON-SHELF-COUNT PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE-2.
+           02 FILLER PIC X(20) VALUE IS 'IN DB, NO MEDIA    :'.
+           02 TL-NO-MEDIA-COUNT PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE-3.
+           02 FILLER PIC X(20) VALUE IS 'SERIAL MISMATCHES  :'.
+           02 TL-MISMATCH-COUNT PIC ZZZ,ZZ9.
+
+       01 WS-ON-SHELF-COUNT PIC 9(6) COMP VALUE IS 0.
+       01 WS-NO-MEDIA-COUNT PIC 9(6) COMP VALUE IS 0.
+       01 WS-MISMATCH-COUNT PIC 9(6) COMP VALUE IS 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT MANIFEST-SORT-FILE ON ASCENDING KEY MS-ASSET-NUM
+               INPUT PROCEDURE IS RELEASE-MANIFEST-RECORDS-PROCEDURE
+               OUTPUT PROCEDURE IS MATCH-MERGE-REPORT-PROCEDURE
+           STOP RUN.
+
+       RELEASE-MANIFEST-RECORDS-PROCEDURE.
+           OPEN INPUT MANIFEST-FILE
+           IF NOT MANIFEST-FILE-MISSING
+               SET MF-NOT-AT-END TO TRUE
+               PERFORM RELEASE-ONE-MANIFEST-RECORD-PROCEDURE
+                   UNTIL MF-AT-END
+               CLOSE MANIFEST-FILE
+           END-IF.
+
+       RELEASE-ONE-MANIFEST-RECORD-PROCEDURE.
+           READ MANIFEST-FILE
+               AT END
+                   SET MF-AT-END TO TRUE
+               NOT AT END
+                   MOVE MF-ASSET-NUM TO MS-ASSET-NUM
+                   MOVE MF-MEDIUM-SERIAL TO MS-MEDIUM-SERIAL
+                   RELEASE MS-SORT-RECORD
+           END-READ.
+
+       MATCH-MERGE-REPORT-PROCEDURE.
+           OPEN OUTPUT PRINT-FILE
+           MOVE 'BACKUP MEDIA RECONCILIATION EXCEPTIONS' TO PRINT-LINE
+           WRITE PRINT-LINE
+           PERFORM OPEN-DATABASE-PROCEDURE
+           SET DB-NOT-AT-END TO TRUE
+           MOVE LOW-VALUES TO FD-ASSET-NUM
+           START DB-DAT KEY IS NOT LESS THAN FD-ASSET-NUM
+               INVALID KEY
+                   SET DB-AT-END TO TRUE
+           END-START
+           PERFORM READ-NEXT-DB-RECORD-PROCEDURE
+           SET MF-NOT-AT-END TO TRUE
+           PERFORM READ-NEXT-MANIFEST-RECORD-PROCEDURE
+           PERFORM MATCH-MERGE-PROCEDURE
+               UNTIL DB-AT-END AND MF-AT-END
+           PERFORM WRITE-TOTALS-PROCEDURE
+           PERFORM CLOSE-DATABASE-PROCEDURE
+           CLOSE PRINT-FILE.
+
+       OPEN-DATABASE-PROCEDURE.
+           OPEN I-O DB-DAT
+           IF FILE-STATUS-FILE-MISSING
+               OPEN OUTPUT DB-DAT
+               CLOSE DB-DAT
+               OPEN I-O DB-DAT
+           END-IF.
+
+       CLOSE-DATABASE-PROCEDURE.
+           CLOSE DB-DAT.
+
+       READ-NEXT-DB-RECORD-PROCEDURE.
+           READ DB-DAT NEXT RECORD
+               AT END
+                   SET DB-AT-END TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       READ-NEXT-MANIFEST-RECORD-PROCEDURE.
+           RETURN MANIFEST-SORT-FILE
+               AT END
+                   SET MF-AT-END TO TRUE
+           END-RETURN.
+
+       MATCH-MERGE-PROCEDURE.
+           EVALUATE TRUE
+               WHEN DB-AT-END
+                   PERFORM WRITE-ON-SHELF-EXCEPTION-PROCEDURE
+                   PERFORM READ-NEXT-MANIFEST-RECORD-PROCEDURE
+               WHEN MF-AT-END
+                   PERFORM WRITE-NO-MEDIA-EXCEPTION-PROCEDURE
+                   PERFORM READ-NEXT-DB-RECORD-PROCEDURE
+               WHEN MS-ASSET-NUM < FD-ASSET-NUM
+                   PERFORM WRITE-ON-SHELF-EXCEPTION-PROCEDURE
+                   PERFORM READ-NEXT-MANIFEST-RECORD-PROCEDURE
+               WHEN MS-ASSET-NUM > FD-ASSET-NUM
+                   PERFORM WRITE-NO-MEDIA-EXCEPTION-PROCEDURE
+                   PERFORM READ-NEXT-DB-RECORD-PROCEDURE
+               WHEN OTHER
+                   IF MS-MEDIUM-SERIAL NOT = FD-MEDIUM-SERIAL
+                       PERFORM WRITE-SERIAL-MISMATCH-PROCEDURE
+                   END-IF
+                   PERFORM READ-NEXT-MANIFEST-RECORD-PROCEDURE
+                   PERFORM READ-NEXT-DB-RECORD-PROCEDURE
+           END-EVALUATE.
+
+       WRITE-ON-SHELF-EXCEPTION-PROCEDURE.
+           MOVE MS-ASSET-NUM TO XL-ASSET-NUM
+           MOVE MS-MEDIUM-SERIAL TO XL-MEDIUM-SERIAL
+           MOVE 'ON SHELF, NOT FOUND IN DB.DAT' TO XL-EXCEPTION
+           MOVE WS-EXCEPTION-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           ADD 1 TO WS-ON-SHELF-COUNT.
+
+       WRITE-NO-MEDIA-EXCEPTION-PROCEDURE.
+           MOVE FD-ASSET-NUM TO XL-ASSET-NUM
+           MOVE FD-MEDIUM-SERIAL TO XL-MEDIUM-SERIAL
+           MOVE 'IN DB.DAT, NO MATCHING PHYSICAL MEDIA' TO XL-EXCEPTION
+           MOVE WS-EXCEPTION-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           ADD 1 TO WS-NO-MEDIA-COUNT.
+
+       WRITE-SERIAL-MISMATCH-PROCEDURE.
+           MOVE FD-ASSET-NUM TO XL-ASSET-NUM
+           MOVE MS-MEDIUM-SERIAL TO XL-MEDIUM-SERIAL
+           MOVE 'SHELF SERIAL DOES NOT MATCH DB.DAT SERIAL' TO
+               XL-EXCEPTION
+           MOVE WS-EXCEPTION-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           ADD 1 TO WS-MISMATCH-COUNT.
+
+       WRITE-TOTALS-PROCEDURE.
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-ON-SHELF-COUNT TO TL-ON-SHELF-COUNT
+           MOVE WS-TOTALS-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-NO-MEDIA-COUNT TO TL-NO-MEDIA-COUNT
+           MOVE WS-TOTALS-LINE-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-MISMATCH-COUNT TO TL-MISMATCH-COUNT
+           MOVE WS-TOTALS-LINE-3 TO PRINT-LINE
+           WRITE PRINT-LINE.
